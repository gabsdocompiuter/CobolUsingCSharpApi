@@ -1,28 +1,198 @@
-       identification division.
-       PROGRAM-ID.    mensagem-simples.
-       AUTHOR.        Gabriel Monteiro.
-       DATE-COMPILED.
-       ENVIRONMENT    DIVISION.
-       CONFIGURATION  SECTION.
-       special-names.
-           call-convention 74 is winapi.
-
-       input-output section.
-       file-control.
-       data division.
-       file section.
-
-       working-storage section.
-       01  DLL      PROCEDURE-POINTER VALUE NULL.
-
-       linkage section.
-
-       procedure division.
-
-       main section.
-           set   DLL     to ENTRY "dll\CSharpApi.dll".
-           CALL "ShowMessage".
-
-           STOP "Program execution ended".
-           STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MENSAGEM-SIMPLES.
+000030 AUTHOR.        GABRIEL MONTEIRO.
+000040 INSTALLATION.  BATCH OPERATIONS.
+000050 DATE-WRITTEN.  01/15/24.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*  MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    01/15/24   GM    ORIGINAL ONE-SHOT DEMO PROGRAM.
+000110*    08/08/26   GM    ADDED RETURN-CODE CAPTURE AND AUDIT LOGGING
+000120*                      ON THE WINAPI CALL, WRITTEN TO THE SHARED
+000130*                      AUDITLOG FILE SO CALCULATOR AND MENSAGEM-
+000140*                      SIMPLES ACTIVITY CAN BE RECONCILED TOGETHER.
+000150*    08/08/26   GM    ABEND IF THE DLL PROCEDURE-POINTER IS NULL
+000160*                      AFTER SET ... TO ENTRY, RATHER THAN FALLING
+000170*                      THROUGH TO A CALL ON A NULL POINTER.
+000180*    08/08/26   GM    DLL PATH NOW COMES FROM AN ENVIRONMENT
+000190*                      OVERRIDE OR THE DLLCFG PARAMETER FILE, WITH
+000200*                      THE ORIGINAL LITERAL KEPT AS THE DEFAULT.
+000210*    08/08/26   GM    SWITCHED FROM THE FIXED-MESSAGE SHOWMESSAGE
+000220*                      ENTRY POINT TO SHOWMESSAGETEXT, WHICH TAKES
+000230*                      AN OPERATOR-SUPPLIED MESSAGE STRING FROM THE
+000240*                      COMMAND LINE SO THIS PROGRAM CAN DOUBLE AS A
+000250*                      GENERAL-PURPOSE OPERATOR NOTICE UTILITY.
+000260*    08/08/26   GM    AUDIT-LOG-FILE NOW OPENS BEFORE THE NULL-DLL
+000270*                      CHECK AND ABEND PATH SO A FAILURE TO LOAD
+000280*                      THE DLL ITSELF IS NOT THE ONE FAILURE MODE
+000290*                      LEFT OUT OF THE SHARED AUDIT TRAIL.
+000300*----------------------------------------------------------------*
+000310 ENVIRONMENT    DIVISION.
+000320 CONFIGURATION  SECTION.
+000330 SPECIAL-NAMES.
+000340     CALL-CONVENTION 74 IS WINAPI.
+000350
+000360 INPUT-OUTPUT   SECTION.
+000370 FILE-CONTROL.
+000380     SELECT AUDIT-LOG-FILE  ASSIGN TO "AUDITLOG"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS  IS MSG-AUDIT-STATUS.
+000410
+000420     SELECT DLL-CFG-FILE    ASSIGN TO "DLLCFG"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS  IS MSG-CFG-STATUS.
+000450
+000460 DATA           DIVISION.
+000470 FILE           SECTION.
+000480
+000490 FD  AUDIT-LOG-FILE.
+000500 COPY DLAUDREC.
+000510
+000520 FD  DLL-CFG-FILE.
+000530 COPY DLCFGREC.
+000540
+000550 WORKING-STORAGE SECTION.
+000560 01  DLL                     PROCEDURE-POINTER VALUE NULL.
+000570
+000580 77  MSG-AUDIT-STATUS        PIC X(02).
+000590     88  MSG-AUDIT-OK             VALUE "00".
+000600
+000610 77  MSG-CFG-STATUS          PIC X(02).
+000620     88  MSG-CFG-OK               VALUE "00".
+000630
+000640 77  MSG-DLL-PATH            PIC X(64).
+000650 77  MSG-ENV-OVERRIDE        PIC X(64).
+000660 77  MSG-ENTRY-POINT         PIC X(20).
+000670 77  MSG-RETURN-CODE         PIC S9(09) COMP-5 VALUE ZERO.
+000680
+000690 77  MSG-TEXT                PIC X(60).
+000700
+000710 LINKAGE SECTION.
+000720
+000730 PROCEDURE DIVISION.
+000740
+000750*      =========================================================
+000760*      0000-MAINLINE
+000770*      =========================================================
+000780 0000-MAINLINE.
+000790     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000800     PERFORM 2000-SHOW-MESSAGE THRU 2000-EXIT.
+000810     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000820     MOVE ZERO TO RETURN-CODE.
+000830     GO TO 9999-EXIT.
+000840
+000850*      =========================================================
+000860*      1000-INITIALIZE
+000870*      =========================================================
+000880 1000-INITIALIZE.
+000890     PERFORM 1050-RESOLVE-DLL-PATH THRU 1050-EXIT.
+000900
+000910     OPEN EXTEND AUDIT-LOG-FILE.
+000920     IF NOT MSG-AUDIT-OK
+000930         OPEN OUTPUT AUDIT-LOG-FILE
+000940     END-IF.
+000950
+000960     SET DLL TO ENTRY MSG-DLL-PATH.
+000970     IF DLL = NULL
+000980         DISPLAY "MENSAGEM-SIMPLES - DLL NOT LOADED - PATH: "
+000990             MSG-DLL-PATH
+001000         MOVE "N/A"          TO MSG-ENTRY-POINT
+001010         MOVE 16             TO MSG-RETURN-CODE
+001020         PERFORM 5000-LOG-CALL THRU 5000-EXIT
+001030         CLOSE AUDIT-LOG-FILE
+001040         MOVE 16 TO RETURN-CODE
+001050         GO TO 9999-EXIT
+001060     END-IF.
+001070
+001080     PERFORM 1060-RESOLVE-MESSAGE-TEXT THRU 1060-EXIT.
+001090 1000-EXIT.
+001100     EXIT.
+001110
+001120*      ---------------------------------------------------------
+001130*      1050-RESOLVE-DLL-PATH  --  ENVIRONMENT OVERRIDE, THEN THE
+001140*                                  DLLCFG PARAMETER FILE, THEN THE
+001150*                                  PRODUCTION DEFAULT PATH.
+001160*      ---------------------------------------------------------
+001170 1050-RESOLVE-DLL-PATH.
+001180     MOVE "dll\CSharpApi.dll" TO MSG-DLL-PATH.
+001190     ACCEPT MSG-ENV-OVERRIDE FROM ENVIRONMENT "MSG_DLL_PATH".
+001200     IF MSG-ENV-OVERRIDE NOT = SPACES
+001210         MOVE MSG-ENV-OVERRIDE TO MSG-DLL-PATH
+001220     ELSE
+001230         OPEN INPUT DLL-CFG-FILE
+001240         IF MSG-CFG-OK
+001250             READ DLL-CFG-FILE
+001260                 AT END
+001270                     CONTINUE
+001280                 NOT AT END
+001290                     IF CFG-DLL-PATH NOT = SPACES
+001300                         MOVE CFG-DLL-PATH TO MSG-DLL-PATH
+001310                     END-IF
+001320             END-READ
+001330             CLOSE DLL-CFG-FILE
+001340         END-IF
+001350     END-IF.
+001360 1050-EXIT.
+001370     EXIT.
+001380
+001390*      ---------------------------------------------------------
+001400*      1060-RESOLVE-MESSAGE-TEXT  --  THE OPERATOR SUPPLIES THE
+001410*                                      NOTICE TEXT ON THE COMMAND
+001420*                                      LINE; A FIXED DEFAULT COVERS
+001430*                                      A RUN WITH NO PARAMETER.
+001440*      ---------------------------------------------------------
+001450 1060-RESOLVE-MESSAGE-TEXT.
+001460     ACCEPT MSG-TEXT FROM COMMAND-LINE.
+001470     IF MSG-TEXT = SPACES
+001480         MOVE "OPERATOR NOTICE" TO MSG-TEXT
+001490     END-IF.
+001500 1060-EXIT.
+001510     EXIT.
+001520
+001530*      =========================================================
+001540*      2000-SHOW-MESSAGE
+001550*      =========================================================
+001560 2000-SHOW-MESSAGE.
+001570     CALL "ShowMessageText" USING MSG-TEXT
+001580         RETURNING MSG-RETURN-CODE
+001590     END-CALL.
+001600     MOVE "ShowMessageText" TO MSG-ENTRY-POINT.
+001610     PERFORM 5000-LOG-CALL THRU 5000-EXIT.
+001620 2000-EXIT.
+001630     EXIT.
+001640
+001650*      =========================================================
+001660*      5000-LOG-CALL  --  APPEND ONE RECORD TO THE SHARED WINAPI
+001670*                          CALL-AUDIT TRAIL FOR THIS DLL CALL.
+001680*      =========================================================
+001690 5000-LOG-CALL.
+001700     MOVE "MENSAGEM-SIMPLES" TO ALR-PROGRAM-ID.
+001710     MOVE MSG-DLL-PATH       TO ALR-DLL-PATH.
+001720     MOVE MSG-ENTRY-POINT    TO ALR-ENTRY-POINT.
+001730     ACCEPT ALR-RUN-DATE     FROM DATE YYYYMMDD.
+001740     ACCEPT ALR-RUN-TIME     FROM TIME.
+001750     MOVE MSG-RETURN-CODE    TO ALR-RETURN-CODE.
+001760     IF MSG-RETURN-CODE = ZERO
+001770         SET ALR-SUCCESS TO TRUE
+001780     ELSE
+001790         SET ALR-FAILURE TO TRUE
+001800     END-IF.
+001810     WRITE AUDIT-LOG-RECORD.
+001820 5000-EXIT.
+001830     EXIT.
+001840
+001850*      =========================================================
+001860*      8000-TERMINATE
+001870*      =========================================================
+001880 8000-TERMINATE.
+001890     CLOSE AUDIT-LOG-FILE.
+001900 8000-EXIT.
+001910     EXIT.
+001920
+001930*      =========================================================
+001940*      9999-EXIT  --  SINGLE PROGRAM EXIT POINT FOR BOTH NORMAL
+001950*                      COMPLETION AND ABEND.
+001960*      =========================================================
+001970 9999-EXIT.
+001980     STOP RUN.
