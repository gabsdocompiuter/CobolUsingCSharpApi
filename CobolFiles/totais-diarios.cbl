@@ -0,0 +1,206 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TOTAIS-DIARIOS.
+000030 AUTHOR.        GABRIEL MONTEIRO.
+000040 INSTALLATION.  BATCH OPERATIONS.
+000050 DATE-WRITTEN.  08/08/26.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*  MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    08/08/26   GM    ORIGINAL PROGRAM.  READS THE SHARED AUDITLOG
+000110*                      FILE WRITTEN BY CALCULATOR AND MENSAGEM-
+000120*                      SIMPLES AND PRODUCES AN END-OF-DAY CONTROL-
+000130*                      TOTAL REPORT, BROKEN OUT BY PROGRAM NAME,
+000140*                      SO THE COUNT OF DLL CALLS AND FAILURES NO
+000150*                      LONGER HAS TO BE RECONSTRUCTED FROM MEMORY
+000160*                      AT SHIFT HANDOFF.
+000170*    08/08/26   GM    GUARDED THE AUDITLOG OPEN WITH TOT-AUDIT-OK
+000180*                      SO A DAY WITH NO PRIOR CALCULATOR OR
+000190*                      MENSAGEM-SIMPLES ACTIVITY PRODUCES A
+000200*                      ZERO-ACTIVITY REPORT INSTEAD OF AN
+000210*                      UNGUARDED READ AGAINST AN UNOPENED FILE.
+000220*                      WIDENED TOT-EDIT-CALLS/TOT-EDIT-FAILS TO
+000230*                      PIC Z,ZZZ,ZZ9 TO MATCH THE SEVEN-DIGIT
+000240*                      COUNTERS THEY ARE EDITED FROM.
+000250*----------------------------------------------------------------*
+000260 ENVIRONMENT    DIVISION.
+000270 CONFIGURATION  SECTION.
+000280
+000290 INPUT-OUTPUT   SECTION.
+000300 FILE-CONTROL.
+000310     SELECT AUDIT-LOG-FILE  ASSIGN TO "AUDITLOG"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS  IS TOT-AUDIT-STATUS.
+000340
+000350     SELECT CTL-RPT-FILE    ASSIGN TO "CTLRPT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS  IS TOT-RPT-STATUS.
+000380
+000390 DATA           DIVISION.
+000400 FILE           SECTION.
+000410
+000420 FD  AUDIT-LOG-FILE.
+000430 COPY DLAUDREC.
+000440
+000450 FD  CTL-RPT-FILE.
+000460 COPY CTLTOTREC.
+000470
+000480 WORKING-STORAGE SECTION.
+000490 77  TOT-AUDIT-STATUS        PIC X(02).
+000500     88  TOT-AUDIT-OK             VALUE "00".
+000510     88  TOT-AUDIT-EOF            VALUE "10".
+000520
+000530 77  TOT-RPT-STATUS          PIC X(02).
+000540
+000550 77  TOT-EOF-SWITCH          PIC X(01) VALUE "N".
+000560     88  TOT-EOF-REACHED          VALUE "Y".
+000570
+000580 77  TOT-CALC-CALLS          PIC 9(07) COMP-3 VALUE ZERO.
+000590 77  TOT-CALC-FAILS          PIC 9(07) COMP-3 VALUE ZERO.
+000600 77  TOT-MSG-CALLS           PIC 9(07) COMP-3 VALUE ZERO.
+000610 77  TOT-MSG-FAILS           PIC 9(07) COMP-3 VALUE ZERO.
+000620 77  TOT-OTHER-CALLS         PIC 9(07) COMP-3 VALUE ZERO.
+000630 77  TOT-OTHER-FAILS         PIC 9(07) COMP-3 VALUE ZERO.
+000640
+000650 77  TOT-EDIT-CALLS          PIC Z,ZZZ,ZZ9.
+000660 77  TOT-EDIT-FAILS          PIC Z,ZZZ,ZZ9.
+000670
+000680 LINKAGE SECTION.
+000690
+000700 PROCEDURE DIVISION.
+000710
+000720*      =========================================================
+000730*      0000-MAINLINE
+000740*      =========================================================
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000770
+000780     PERFORM 2000-TALLY-RECORD THRU 2000-EXIT
+000790         UNTIL TOT-EOF-REACHED.
+000800
+000810     PERFORM 7000-PRINT-REPORT THRU 7000-EXIT.
+000820     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000830     MOVE ZERO TO RETURN-CODE.
+000840     GO TO 9999-EXIT.
+000850
+000860*      =========================================================
+000870*      1000-INITIALIZE
+000880*      =========================================================
+000890 1000-INITIALIZE.
+000900     OPEN INPUT  AUDIT-LOG-FILE.
+000910     OPEN OUTPUT CTL-RPT-FILE.
+000920     IF TOT-AUDIT-OK
+000930         PERFORM 2100-READ-AUDIT-LOG THRU 2100-EXIT
+000940     ELSE
+000950         DISPLAY "TOTAIS-DIARIOS - AUDITLOG NOT AVAILABLE - "
+000960             "ZERO ACTIVITY TO REPORT"
+000970         SET TOT-EOF-REACHED TO TRUE
+000980     END-IF.
+000990 1000-EXIT.
+001000     EXIT.
+001010
+001020*      =========================================================
+001030*      2000-TALLY-RECORD  --  CLASSIFY ONE AUDIT-LOG RECORD BY
+001040*                              PROGRAM NAME AND ADD IT TO THAT
+001050*                              PROGRAM'S RUNNING TOTALS.
+001060*      =========================================================
+001070 2000-TALLY-RECORD.
+001080     IF ALR-PROGRAM-ID = "CALCULATOR"
+001090         ADD 1 TO TOT-CALC-CALLS
+001100         IF ALR-FAILURE
+001110             ADD 1 TO TOT-CALC-FAILS
+001120         END-IF
+001130     ELSE
+001140         IF ALR-PROGRAM-ID = "MENSAGEM-SIMPLES"
+001150             ADD 1 TO TOT-MSG-CALLS
+001160             IF ALR-FAILURE
+001170                 ADD 1 TO TOT-MSG-FAILS
+001180             END-IF
+001190         ELSE
+001200             ADD 1 TO TOT-OTHER-CALLS
+001210             IF ALR-FAILURE
+001220                 ADD 1 TO TOT-OTHER-FAILS
+001230             END-IF
+001240         END-IF
+001250     END-IF.
+001260
+001270     PERFORM 2100-READ-AUDIT-LOG THRU 2100-EXIT.
+001280 2000-EXIT.
+001290     EXIT.
+001300
+001310*      ---------------------------------------------------------
+001320*      2100-READ-AUDIT-LOG
+001330*      ---------------------------------------------------------
+001340 2100-READ-AUDIT-LOG.
+001350     READ AUDIT-LOG-FILE
+001360         AT END
+001370             SET TOT-EOF-REACHED TO TRUE
+001380     END-READ.
+001390 2100-EXIT.
+001400     EXIT.
+001410
+001420*      =========================================================
+001430*      7000-PRINT-REPORT  --  WRITE THE CONTROL-TOTAL BREAKOUT TO
+001440*                              THE CTLRPT FILE AND TO THE CONSOLE.
+001450*      =========================================================
+001460 7000-PRINT-REPORT.
+001470     MOVE "DAILY CONTROL-TOTAL REPORT - WINAPI CALL ACTIVITY"
+001480         TO CTL-LINE.
+001490     PERFORM 7900-WRITE-LINE THRU 7900-EXIT.
+001500
+001510     MOVE SPACES TO CTL-LINE.
+001520     PERFORM 7900-WRITE-LINE THRU 7900-EXIT.
+001530
+001540     MOVE "PROGRAM             CALLS     FAILURES" TO CTL-LINE.
+001550     PERFORM 7900-WRITE-LINE THRU 7900-EXIT.
+001560
+001570     MOVE TOT-CALC-CALLS TO TOT-EDIT-CALLS.
+001580     MOVE TOT-CALC-FAILS TO TOT-EDIT-FAILS.
+001590     STRING "CALCULATOR          " TOT-EDIT-CALLS
+001600         "   " TOT-EDIT-FAILS
+001610         DELIMITED BY SIZE INTO CTL-LINE
+001620     END-STRING.
+001630     PERFORM 7900-WRITE-LINE THRU 7900-EXIT.
+001640
+001650     MOVE TOT-MSG-CALLS TO TOT-EDIT-CALLS.
+001660     MOVE TOT-MSG-FAILS TO TOT-EDIT-FAILS.
+001670     STRING "MENSAGEM-SIMPLES     " TOT-EDIT-CALLS
+001680         "   " TOT-EDIT-FAILS
+001690         DELIMITED BY SIZE INTO CTL-LINE
+001700     END-STRING.
+001710     PERFORM 7900-WRITE-LINE THRU 7900-EXIT.
+001720
+001730     MOVE TOT-OTHER-CALLS TO TOT-EDIT-CALLS.
+001740     MOVE TOT-OTHER-FAILS TO TOT-EDIT-FAILS.
+001750     STRING "OTHER                " TOT-EDIT-CALLS
+001760         "   " TOT-EDIT-FAILS
+001770         DELIMITED BY SIZE INTO CTL-LINE
+001780     END-STRING.
+001790     PERFORM 7900-WRITE-LINE THRU 7900-EXIT.
+001800 7000-EXIT.
+001810     EXIT.
+001820
+001830*      ---------------------------------------------------------
+001840*      7900-WRITE-LINE  --  COMMON WRITE/DISPLAY FOR ONE REPORT
+001850*                            LINE.
+001860*      ---------------------------------------------------------
+001870 7900-WRITE-LINE.
+001880     WRITE CTL-TOTAL-RECORD.
+001890     DISPLAY CTL-LINE.
+001900 7900-EXIT.
+001910     EXIT.
+001920
+001930*      =========================================================
+001940*      8000-TERMINATE
+001950*      =========================================================
+001960 8000-TERMINATE.
+001970     CLOSE AUDIT-LOG-FILE.
+001980     CLOSE CTL-RPT-FILE.
+001990 8000-EXIT.
+002000     EXIT.
+002010
+002020*      =========================================================
+002030*      9999-EXIT  --  SINGLE PROGRAM EXIT POINT.
+002040*      =========================================================
+002050 9999-EXIT.
+002060     STOP RUN.
