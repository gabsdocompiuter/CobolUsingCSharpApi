@@ -0,0 +1,41 @@
+000010*-----------------------------------------------------------------
+000020*  DLAUDREC  -  SHARED WINAPI CALL-AUDIT / OPERATIONS-LOG RECORD
+000030*-----------------------------------------------------------------
+000040*  ONE RECORD IS WRITTEN EVERY TIME A PROGRAM IN THIS SYSTEM
+000050*  ISSUES A CALL AGAINST A WINAPI DLL ENTRY POINT, SO A SILENT
+000060*  DLL FAILURE CAN BE TOLD APART FROM A NORMAL RUN DURING
+000070*  SHIFT HANDOFF.  CALCULATOR AND MENSAGEM-SIMPLES BOTH APPEND
+000080*  TO THE SAME AUDITLOG FILE SO THEIR ACTIVITY CAN BE LINED UP
+000090*  SIDE BY SIDE DURING AN INCIDENT REVIEW.
+000100*-----------------------------------------------------------------
+000110*  MODIFICATION HISTORY
+000120*    DATE       INIT  DESCRIPTION
+000130*    08/08/26   GM    ORIGINAL COPYBOOK.
+000140*    08/08/26   GM    WIDENED ALR-PROGRAM-ID TO X(20) -- X(15)
+000150*                      TRUNCATED "MENSAGEM-SIMPLES" (16 CHARS)
+000160*                      TO "MENSAGEM-SIMPLE", BREAKING THE
+000170*                      PROGRAM-NAME COMPARE IN TOTAIS-DIARIOS.
+000180*                      WIDENED ALR-DLL-PATH TO X(64) TO MATCH
+000190*                      CALC-DLL-PATH/MSG-DLL-PATH SO AN
+000200*                      OVERRIDE PATH FROM THE ENVIRONMENT OR
+000210*                      THE DLLCFG FILE ISN'T TRUNCATED IN THE
+000220*                      ONE PLACE MEANT TO RECORD IT FOR AN
+000230*                      INCIDENT REVIEW.
+000240*-----------------------------------------------------------------
+000250 01  AUDIT-LOG-RECORD.
+000260     05  ALR-PROGRAM-ID          PIC X(20).
+000270     05  FILLER                  PIC X(01).
+000280     05  ALR-DLL-PATH            PIC X(64).
+000290     05  FILLER                  PIC X(01).
+000300     05  ALR-ENTRY-POINT         PIC X(20).
+000310     05  FILLER                  PIC X(01).
+000320     05  ALR-RUN-DATE            PIC 9(08).
+000330     05  FILLER                  PIC X(01).
+000340     05  ALR-RUN-TIME            PIC 9(08).
+000350     05  FILLER                  PIC X(01).
+000360     05  ALR-RETURN-CODE         PIC S9(09)
+000370                                     SIGN IS LEADING SEPARATE.
+000380     05  FILLER                  PIC X(01).
+000390     05  ALR-STATUS              PIC X(07).
+000400         88  ALR-SUCCESS             VALUE "SUCCESS".
+000410         88  ALR-FAILURE             VALUE "FAILURE".
