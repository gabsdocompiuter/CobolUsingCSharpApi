@@ -0,0 +1,16 @@
+000010*-----------------------------------------------------------------
+000020*  DLCFGREC  -  DLL-PATH PARAMETER-FILE RECORD
+000030*-----------------------------------------------------------------
+000040*  ONE RECORD, READ ONCE AT STARTUP, TELLS A PROGRAM WHERE TO
+000050*  FIND ITS WINAPI DLL.  OPS SWAPS THE TEST/PRODUCTION DLL BY
+000060*  POINTING THE DLLCFG DD-NAME AT A DIFFERENT PARAMETER FILE ON
+000070*  THE JOB'S CONTROL CARD -- NO RECOMPILE REQUIRED.  A PROGRAM
+000080*  FALLS BACK TO ITS OWN DEFAULT RELATIVE PATH WHEN THE
+000090*  PARAMETER FILE CANNOT BE OPENED OR THE PATH FIELD IS BLANK.
+000100*-----------------------------------------------------------------
+000110*  MODIFICATION HISTORY
+000120*    DATE       INIT  DESCRIPTION
+000130*    08/08/26   GM    ORIGINAL COPYBOOK.
+000140*-----------------------------------------------------------------
+000150 01  DLL-CFG-RECORD.
+000160     05  CFG-DLL-PATH            PIC X(64).
