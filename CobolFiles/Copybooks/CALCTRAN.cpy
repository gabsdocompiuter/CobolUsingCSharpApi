@@ -0,0 +1,44 @@
+000010*-----------------------------------------------------------------
+000020*  CALCTRAN  -  CALCULATOR BATCH TRANSACTION RECORD
+000030*-----------------------------------------------------------------
+000040*  ONE RECORD PER OPERAND PAIR TO BE RUN THROUGH THE CALC.DLL
+000050*  ENTRY POINTS.  CT-VAR1/CT-VAR2 FEED TWOSTRINGPARAMS, CT-VAR3/
+000060*  CT-VAR4 FEED TWOINTPARAMS, AND CT-VAR5/CT-VAR6 FEED THE SIGNED
+000070*  DECIMAL ENTRY POINT TWODECIMALPARAMS.
+000080*-----------------------------------------------------------------
+000090*  MODIFICATION HISTORY
+000100*    DATE       INIT  DESCRIPTION
+000110*    08/08/26   GM    ORIGINAL COPYBOOK.
+000120*    08/08/26   GM    ADDED CT-VAR5/CT-VAR6, A SIGNED PAIR WITH TWO
+000130*                      DECIMAL PLACES, FOR THE NEW DECIMAL-OPERAND
+000140*                      ENTRY POINT.
+000150*    08/08/26   GM    CT-VAR1/CT-VAR2 WIDENED FROM PIC 9(03) TO PIC
+000160*                      X(03) SO AN INCOMING NON-NUMERIC VALUE CAN BE
+000170*                      READ AND TESTED BY THE VALIDATION PARAGRAPH
+000180*                      INSTEAD OF ABENDING ON A BAD MOVE TO A
+000190*                      NUMERIC-EDITED FIELD.
+000200*    08/08/26   GM    CT-VAR3/CT-VAR4 CHANGED BACK TO UNSIGNED PIC
+000210*                      9(04) TO MATCH VAR3/VAR4 (PIC 9(4) COMP-5),
+000220*                      WHICH TWOINTPARAMS STILL EXPECTS UNSIGNED.
+000230*                      A SIGNED PICTURE THERE LET A NEGATIVE BATCH
+000240*                      VALUE MOVE SILENTLY TO ITS ABSOLUTE VALUE ON
+000250*                      THE WAY INTO VAR3/VAR4 WITH NO REJECTION.
+000260*                      THE BATCH FILE FORMAT FOR THIS PAIR IS
+000270*                      UNSIGNED, THE SAME AS THE DLL ENTRY POINT.
+000280*-----------------------------------------------------------------
+000290 01  CALC-TRAN-RECORD.
+000300     05  CT-TRAN-KEY             PIC 9(06).
+000310     05  FILLER                  PIC X(01).
+000320     05  CT-VAR1                 PIC X(03).
+000330     05  FILLER                  PIC X(01).
+000340     05  CT-VAR2                 PIC X(03).
+000350     05  FILLER                  PIC X(01).
+000360     05  CT-VAR3                 PIC 9(04).
+000370     05  FILLER                  PIC X(01).
+000380     05  CT-VAR4                 PIC 9(04).
+000390     05  FILLER                  PIC X(01).
+000400     05  CT-VAR5                 PIC S9(07)V99
+000410                                     SIGN IS LEADING SEPARATE.
+000420     05  FILLER                  PIC X(01).
+000430     05  CT-VAR6                 PIC S9(07)V99
+000440                                     SIGN IS LEADING SEPARATE.
