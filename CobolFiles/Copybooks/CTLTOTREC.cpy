@@ -0,0 +1,13 @@
+000010*-----------------------------------------------------------------
+000020*  CTLTOTREC  -  DAILY CONTROL-TOTAL REPORT LINE RECORD
+000030*-----------------------------------------------------------------
+000040*  ONE RECORD PER PROGRAM-NAME BREAKOUT LINE ON THE END-OF-DAY
+000050*  CONTROL-TOTAL REPORT THAT TOTAIS-DIARIOS PRODUCES FROM THE
+000060*  SHARED AUDITLOG FILE.
+000070*-----------------------------------------------------------------
+000080*  MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    08/08/26   GM    ORIGINAL COPYBOOK.
+000110*-----------------------------------------------------------------
+000120 01  CTL-TOTAL-RECORD.
+000130     05  CTL-LINE                PIC X(80).
