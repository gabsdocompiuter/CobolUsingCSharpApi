@@ -0,0 +1,14 @@
+000010*-----------------------------------------------------------------
+000020*  CALCCKPT  -  CALCULATOR BATCH CHECKPOINT RECORD
+000030*-----------------------------------------------------------------
+000040*  ONE RECORD IS APPENDED EVERY TIME A TRANSACTION COMPLETES ALL
+000050*  OF ITS DLL CALLS SUCCESSFULLY, SO A RESTARTED RUN CAN SKIP
+000060*  FORWARD PAST TRANSACTIONS ALREADY REPORTED DOWNSTREAM INSTEAD
+000070*  OF REPROCESSING THE WHOLE INPUT FILE.
+000080*-----------------------------------------------------------------
+000090*  MODIFICATION HISTORY
+000100*    DATE       INIT  DESCRIPTION
+000110*    08/08/26   GM    ORIGINAL COPYBOOK.
+000120*-----------------------------------------------------------------
+000130 01  CALC-CKPT-RECORD.
+000140     05  CK-LAST-TRAN-KEY        PIC 9(06).
