@@ -0,0 +1,29 @@
+000010*-----------------------------------------------------------------
+000020*  CALCREJ   -  CALCULATOR BATCH REJECT/EXCEPTION RECORD
+000030*-----------------------------------------------------------------
+000040*  ONE RECORD PER TRANSACTION THAT FAILED INPUT VALIDATION (ANY
+000050*  OF CT-VAR1 THRU CT-VAR6 NOT NUMERIC) BEFORE IT WOULD HAVE BEEN
+000060*  MOVED INTO VAR1 THRU VAR6 AND PASSED TO THE DLL.  CR-REASON
+000070*  NAMES WHICH FIELD FAILED; CR-VAR1/CR-VAR2 CARRY THE RAW BYTES
+000080*  OF THE TWOSTRINGPARAMS PAIR SINCE THAT IS THE PAIR MOST LIKELY
+000090*  TO CONTAIN NON-NUMERIC GARBAGE WORTH LOOKING AT BY EYE ON THE
+000100*  REJECT REPORT.
+000110*-----------------------------------------------------------------
+000120*  MODIFICATION HISTORY
+000130*    DATE       INIT  DESCRIPTION
+000140*    08/08/26   GM    ORIGINAL COPYBOOK.
+000150*    08/08/26   GM    VALIDATION NOW ALSO COVERS CT-VAR3 THRU
+000160*                      CT-VAR6; CR-REASON IDENTIFIES WHICH FIELD
+000170*                      FAILED, SO CR-VAR1/CR-VAR2 WERE LEFT AS
+000180*                      THE ONLY RAW OPERANDS CARRIED ON THE
+000190*                      RECORD RATHER THAN WIDENING IT FOR EVERY
+000200*                      POSSIBLE FAILING FIELD.
+000210*-----------------------------------------------------------------
+000120 01  CALC-REJ-RECORD.
+000130     05  CR-TRAN-KEY             PIC 9(06).
+000140     05  FILLER                  PIC X(01).
+000150     05  CR-VAR1                 PIC X(03).
+000160     05  FILLER                  PIC X(01).
+000170     05  CR-VAR2                 PIC X(03).
+000180     05  FILLER                  PIC X(01).
+000190     05  CR-REASON                PIC X(30).
