@@ -0,0 +1,43 @@
+000010*-----------------------------------------------------------------
+000020*  CALCOUT   -  CALCULATOR BATCH RESULT RECORD
+000030*-----------------------------------------------------------------
+000040*  ONE RECORD PER TRANSACTION PROCESSED, SO A DAY'S WORTH OF
+000050*  CALC REQUESTS CAN BE RUN AS ONE BATCH JOB AND THE RESULTS,
+000060*  INCLUDING THE RETURN CODE FROM EACH DLL ENTRY POINT CALLED,
+000070*  PICKED UP FROM A FILE INSTEAD OF A RECOMPILE PER REQUEST.
+000080*-----------------------------------------------------------------
+000090*  MODIFICATION HISTORY
+000100*    DATE       INIT  DESCRIPTION
+000110*    08/08/26   GM    ORIGINAL COPYBOOK.
+000120*    08/08/26   GM    ADDED CO-STRING-RC/CO-INT-RC TO CARRY
+000130*                      BACK EACH DLL CALL'S RETURN CODE.
+000140*    08/08/26   GM    ADDED CO-VAR5/CO-VAR6 AND CO-DECIMAL-RC FOR
+000150*                      THE NEW SIGNED DECIMAL OPERAND PAIR.
+000160*-----------------------------------------------------------------
+000170 01  CALC-OUT-RECORD.
+000180     05  CO-TRAN-KEY             PIC 9(06).
+000190     05  FILLER                  PIC X(01).
+000200     05  CO-VAR1                 PIC 9(03).
+000210     05  FILLER                  PIC X(01).
+000220     05  CO-VAR2                 PIC 9(03).
+000230     05  FILLER                  PIC X(01).
+000240     05  CO-STRING-RC            PIC S9(09)
+000250                                     SIGN IS LEADING SEPARATE.
+000260     05  FILLER                  PIC X(01).
+000270     05  CO-VAR3                 PIC S9(04)
+000280                                     SIGN IS LEADING SEPARATE.
+000290     05  FILLER                  PIC X(01).
+000300     05  CO-VAR4                 PIC S9(04)
+000310                                     SIGN IS LEADING SEPARATE.
+000320     05  FILLER                  PIC X(01).
+000330     05  CO-INT-RC               PIC S9(09)
+000340                                     SIGN IS LEADING SEPARATE.
+000350     05  FILLER                  PIC X(01).
+000360     05  CO-VAR5                 PIC S9(07)V99
+000370                                     SIGN IS LEADING SEPARATE.
+000380     05  FILLER                  PIC X(01).
+000390     05  CO-VAR6                 PIC S9(07)V99
+000400                                     SIGN IS LEADING SEPARATE.
+000410     05  FILLER                  PIC X(01).
+000420     05  CO-DECIMAL-RC           PIC S9(09)
+000430                                     SIGN IS LEADING SEPARATE.
