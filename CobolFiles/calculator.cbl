@@ -1,38 +1,567 @@
-       identification division.
-       PROGRAM-ID.    calculator.
-       AUTHOR.        Gabriel Monteiro.
-       DATE-COMPILED.
-       ENVIRONMENT    DIVISION.
-       CONFIGURATION  SECTION.
-       special-names.
-           call-convention 74 is winapi.
-
-       input-output section.
-       file-control.
-       data division.
-       file section.
-
-       working-storage section.
-       01  DLL      PROCEDURE-POINTER VALUE NULL.
-
-       77  var1   pic 9(03).
-       77  var2   pic 9(03).
-       
-       77  var3   pic 9(4) comp-5.
-       77  var4   pic 9(4) comp-5.
-
-       linkage section.
-
-       procedure division.
-
-       main section.
-           set DLL to entry "dll\Calc.dll".
-
-           move  123   to var1 var2 var3
-
-           call "TwoStringParams"  using var1 var2.
-           call "TwoIntParams"     using var3 var4.
-
-           STOP "Program execution ended".
-           STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CALCULATOR.
+000030 AUTHOR.        GABRIEL MONTEIRO.
+000040 INSTALLATION.  BATCH OPERATIONS.
+000050 DATE-WRITTEN.  01/15/24.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*  MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    01/15/24   GM    ORIGINAL ONE-SHOT DEMO PROGRAM.
+000110*    08/08/26   GM    CONVERTED TO A BATCH DRIVER THAT LOOPS OVER
+000120*                      A TRANSACTION FILE OF OPERAND PAIRS INSTEAD
+000130*                      OF A HARDCODED SINGLE CALL PER RUN.  RESULTS
+000140*                      ARE WRITTEN TO AN OUTPUT FILE SO A DAY'S
+000150*                      WORTH OF CALC REQUESTS CAN RUN AS ONE JOB.
+000160*    08/08/26   GM    ADDED RETURN-CODE CAPTURE AND AUDIT LOGGING
+000170*                      ON EVERY WINAPI CALL, WRITTEN TO THE SHARED
+000180*                      AUDITLOG FILE SO CALCULATOR AND MENSAGEM-
+000190*                      SIMPLES ACTIVITY CAN BE RECONCILED TOGETHER.
+000200*    08/08/26   GM    ABEND IF THE DLL PROCEDURE-POINTER IS NULL
+000210*                      AFTER SET ... TO ENTRY, RATHER THAN FALLING
+000220*                      THROUGH TO A CALL ON A NULL POINTER.
+000230*    08/08/26   GM    DLL PATH NOW COMES FROM AN ENVIRONMENT
+000240*                      OVERRIDE OR THE DLLCFG PARAMETER FILE, WITH
+000250*                      THE ORIGINAL LITERAL KEPT AS THE DEFAULT.
+000260*    08/08/26   GM    ADDED VAR5/VAR6, A SIGNED PAIR WITH TWO
+000270*                      DECIMAL PLACES, AND A CALL TO THE NEW
+000280*                      TWODECIMALPARAMS ENTRY POINT SO SIGNED
+000290*                      DECIMAL AMOUNTS NO LONGER HAVE TO BE
+000300*                      TRUNCATED INTO THE UNSIGNED INTEGER PAIRS.
+000310*    08/08/26   GM    ADDED CHECKPOINT/RESTART SUPPORT.  A
+000320*                      CHECKPOINT RECORD IS APPENDED TO CALCCKPT
+000330*                      AFTER EACH TRANSACTION'S DLL CALLS ALL
+000340*                      COMPLETE, AND A RESTART PARAMETER ON THE
+000350*                      COMMAND LINE SKIPS THE INPUT FILE FORWARD
+000360*                      TO THE LAST CHECKPOINTED KEY INSTEAD OF
+000370*                      REPROCESSING THE WHOLE FILE.
+000380*    08/08/26   GM    ADDED A VALIDATION PARAGRAPH THAT CHECKS
+000390*                      CT-VAR1/CT-VAR2 ARE NUMERIC AND IN RANGE
+000400*                      BEFORE THEY ARE MOVED INTO VAR1/VAR2 AND
+000410*                      PASSED TO TWOSTRINGPARAMS.  ANYTHING THAT
+000420*                      FAILS IS WRITTEN TO A REJECT FILE INSTEAD
+000430*                      OF BEING CALLED WITH CORRUPTED DATA.
+000440*    08/08/26   GM    AUDIT-LOG-FILE NOW OPENS BEFORE THE NULL-DLL
+000450*                      CHECK AND ABEND PATH SO A FAILURE TO LOAD
+000460*                      THE DLL ITSELF IS NOT THE ONE FAILURE MODE
+000470*                      LEFT OUT OF THE SHARED AUDIT TRAIL.  ADDED
+000480*                      THE SAME OPEN-STATUS CHECK TO CALCIN AND TO
+000490*                      THE NON-RESTART CALCOUT/CALCREJ/CALCCKPT
+000500*                      OPENS.  2700-WRITE-CHECKPOINT IS NOW SKIPPED
+000510*                      WHEN ANY DLL CALL FOR THE TRANSACTION CAME
+000520*                      BACK NON-ZERO, SO A RESTART DOES NOT TREAT A
+000530*                      FAILED TRANSACTION AS ALREADY DONE.  DROPPED
+000540*                      THE OUT-OF-RANGE CHECK IN 2200-VALIDATE-
+000550*                      INPUT -- IT COULD NEVER FIRE, SINCE CT-VAR1/
+000560*                      CT-VAR2 ARE NO WIDER THAN VAR1/VAR2.
+000570*    08/08/26   GM    THE RESTART BRANCH'S OPEN OUTPUT FALLBACKS
+000580*                      FOR CALCOUT/CALCREJ/CALCCKPT NOW ABEND ON
+000590*                      FAILURE THE SAME WAY THE NON-RESTART OPENS
+000600*                      ALREADY DID.  2200-VALIDATE-INPUT NOW ALSO
+000610*                      CHECKS CT-VAR3 THRU CT-VAR6 FOR NUMERIC
+000620*                      BEFORE THEY ARE MOVED INTO VAR3 THRU VAR6,
+000630*                      THE SAME AS CT-VAR1/CT-VAR2 ALREADY WERE.
+000640*----------------------------------------------------------------*
+000650 ENVIRONMENT    DIVISION.
+000660 CONFIGURATION  SECTION.
+000670 SPECIAL-NAMES.
+000680     CALL-CONVENTION 74 IS WINAPI.
+000690
+000700 INPUT-OUTPUT   SECTION.
+000710 FILE-CONTROL.
+000720     SELECT CALC-TRAN-FILE  ASSIGN TO "CALCIN"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS  IS CALC-TRAN-STATUS.
+000750
+000760     SELECT CALC-OUT-FILE   ASSIGN TO "CALCOUT"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS  IS CALC-OUT-STATUS.
+000790
+000800     SELECT CALC-REJ-FILE   ASSIGN TO "CALCREJ"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS  IS CALC-REJ-STATUS.
+000830
+000840     SELECT AUDIT-LOG-FILE  ASSIGN TO "AUDITLOG"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS  IS CALC-AUDIT-STATUS.
+000870
+000880     SELECT DLL-CFG-FILE    ASSIGN TO "DLLCFG"
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS  IS CALC-CFG-STATUS.
+000910
+000920     SELECT CALC-CKPT-FILE  ASSIGN TO "CALCCKPT"
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS  IS CALC-CKPT-STATUS.
+000950
+000960 DATA           DIVISION.
+000970 FILE           SECTION.
+000980
+000990 FD  CALC-TRAN-FILE.
+001000 COPY CALCTRAN.
+001010
+001020 FD  CALC-OUT-FILE.
+001030 COPY CALCOUT.
+001040
+001050 FD  CALC-REJ-FILE.
+001060 COPY CALCREJ.
+001070
+001080 FD  AUDIT-LOG-FILE.
+001090 COPY DLAUDREC.
+001100
+001110 FD  DLL-CFG-FILE.
+001120 COPY DLCFGREC.
+001130
+001140 FD  CALC-CKPT-FILE.
+001150 COPY CALCCKPT.
+001160
+001170 WORKING-STORAGE SECTION.
+001180 01  DLL                     PROCEDURE-POINTER VALUE NULL.
+001190
+001200 77  VAR1                    PIC 9(03).
+001210 77  VAR2                    PIC 9(03).
+001220
+001230 77  VAR3                    PIC 9(4) COMP-5.
+001240 77  VAR4                    PIC 9(4) COMP-5.
+001250
+001260 77  VAR5                    PIC S9(7)V99 COMP-3.
+001270 77  VAR6                    PIC S9(7)V99 COMP-3.
+001280
+001290 77  CALC-TRAN-STATUS        PIC X(02).
+001300     88  CALC-TRAN-OK             VALUE "00".
+001310     88  CALC-TRAN-EOF            VALUE "10".
+001320
+001330 77  CALC-OUT-STATUS         PIC X(02).
+001340 77  CALC-REJ-STATUS         PIC X(02).
+001350
+001360 77  CALC-AUDIT-STATUS       PIC X(02).
+001370     88  CALC-AUDIT-OK            VALUE "00".
+001380
+001390 77  CALC-CFG-STATUS         PIC X(02).
+001400     88  CALC-CFG-OK              VALUE "00".
+001410
+001420 77  CALC-CKPT-STATUS        PIC X(02).
+001430     88  CALC-CKPT-OK             VALUE "00".
+001440     88  CALC-CKPT-EOF            VALUE "10".
+001450
+001460 77  CALC-EOF-SWITCH         PIC X(01) VALUE "N".
+001470     88  CALC-EOF-REACHED         VALUE "Y".
+001480
+001490 77  CALC-RESTART-SWITCH     PIC X(01) VALUE "N".
+001500     88  CALC-RESTART-REQUESTED   VALUE "Y".
+001510
+001520 77  CALC-VALID-SWITCH       PIC X(01) VALUE "Y".
+001530     88  CALC-TRAN-VALID          VALUE "Y".
+001540     88  CALC-TRAN-INVALID        VALUE "N".
+001550
+001560 77  CALC-REJ-REASON         PIC X(30).
+001570
+001580 77  CALC-PARM               PIC X(10).
+001590 77  CALC-CKPT-KEY           PIC 9(06) VALUE ZERO.
+001600
+001610 77  CALC-DLL-PATH           PIC X(64).
+001620 77  CALC-ENV-OVERRIDE       PIC X(64).
+001630 77  CALC-ENTRY-POINT        PIC X(20).
+001640 77  CALC-RETURN-CODE        PIC S9(09) COMP-5 VALUE ZERO.
+001650
+001660 LINKAGE SECTION.
+001670
+001680 PROCEDURE DIVISION.
+001690
+001700*      =========================================================
+001710*      0000-MAINLINE
+001720*      =========================================================
+001730 0000-MAINLINE.
+001740     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001750
+001760     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001770         UNTIL CALC-EOF-REACHED.
+001780
+001790     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001800     MOVE ZERO TO RETURN-CODE.
+001810     GO TO 9999-EXIT.
+001820
+001830*      =========================================================
+001840*      1000-INITIALIZE
+001850*      =========================================================
+001860 1000-INITIALIZE.
+001870     PERFORM 1050-RESOLVE-DLL-PATH THRU 1050-EXIT.
+001880
+001890     OPEN EXTEND AUDIT-LOG-FILE.
+001900     IF NOT CALC-AUDIT-OK
+001910         OPEN OUTPUT AUDIT-LOG-FILE
+001920     END-IF.
+001930
+001940     SET DLL TO ENTRY CALC-DLL-PATH.
+001950     IF DLL = NULL
+001960         DISPLAY "CALCULATOR - DLL NOT LOADED - PATH: "
+001970             CALC-DLL-PATH
+001980         MOVE "N/A"          TO CALC-ENTRY-POINT
+001990         MOVE 16             TO CALC-RETURN-CODE
+002000         PERFORM 5000-LOG-CALL THRU 5000-EXIT
+002010         CLOSE AUDIT-LOG-FILE
+002020         MOVE 16 TO RETURN-CODE
+002030         GO TO 9999-EXIT
+002040     END-IF.
+002050
+002060     ACCEPT CALC-PARM FROM COMMAND-LINE.
+002070     IF CALC-PARM = "RESTART"
+002080         SET CALC-RESTART-REQUESTED TO TRUE
+002090     END-IF.
+002100
+002110     OPEN INPUT  CALC-TRAN-FILE.
+002120     IF NOT CALC-TRAN-OK
+002130         DISPLAY "CALCULATOR - CALCIN NOT AVAILABLE - ABENDING"
+002140         MOVE 16 TO RETURN-CODE
+002150         CLOSE AUDIT-LOG-FILE
+002160         GO TO 9999-EXIT
+002170     END-IF.
+002180
+002190     IF CALC-RESTART-REQUESTED
+002200         PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+002210         OPEN EXTEND CALC-OUT-FILE
+002220         IF CALC-OUT-STATUS NOT = "00"
+002230             OPEN OUTPUT CALC-OUT-FILE
+002240         END-IF
+002250         IF CALC-OUT-STATUS NOT = "00"
+002260             DISPLAY "CALCULATOR - CALCOUT OPEN FAILED"
+002270             MOVE 16 TO RETURN-CODE
+002280             CLOSE AUDIT-LOG-FILE
+002290             GO TO 9999-EXIT
+002300         END-IF
+002310         OPEN EXTEND CALC-REJ-FILE
+002320         IF CALC-REJ-STATUS NOT = "00"
+002330             OPEN OUTPUT CALC-REJ-FILE
+002340         END-IF
+002350         IF CALC-REJ-STATUS NOT = "00"
+002360             DISPLAY "CALCULATOR - CALCREJ OPEN FAILED"
+002370             MOVE 16 TO RETURN-CODE
+002380             CLOSE AUDIT-LOG-FILE
+002390             GO TO 9999-EXIT
+002400         END-IF
+002410         OPEN EXTEND CALC-CKPT-FILE
+002420         IF NOT CALC-CKPT-OK
+002430             OPEN OUTPUT CALC-CKPT-FILE
+002440         END-IF
+002450         IF NOT CALC-CKPT-OK
+002460             DISPLAY "CALCULATOR - CALCCKPT OPEN FAILED"
+002470             MOVE 16 TO RETURN-CODE
+002480             CLOSE AUDIT-LOG-FILE
+002490             GO TO 9999-EXIT
+002500         END-IF
+002510     ELSE
+002520         OPEN OUTPUT CALC-OUT-FILE
+002530         IF CALC-OUT-STATUS NOT = "00"
+002540             DISPLAY "CALCULATOR - CALCOUT OPEN FAILED"
+002550             MOVE 16 TO RETURN-CODE
+002560             CLOSE AUDIT-LOG-FILE
+002570             GO TO 9999-EXIT
+002580         END-IF
+002590         OPEN OUTPUT CALC-REJ-FILE
+002600         IF CALC-REJ-STATUS NOT = "00"
+002610             DISPLAY "CALCULATOR - CALCREJ OPEN FAILED"
+002620             MOVE 16 TO RETURN-CODE
+002630             CLOSE AUDIT-LOG-FILE
+002640             GO TO 9999-EXIT
+002650         END-IF
+002660         OPEN OUTPUT CALC-CKPT-FILE
+002670         IF NOT CALC-CKPT-OK
+002680             DISPLAY "CALCULATOR - CALCCKPT OPEN FAILED"
+002690             MOVE 16 TO RETURN-CODE
+002700             CLOSE AUDIT-LOG-FILE
+002710             GO TO 9999-EXIT
+002720         END-IF
+002730     END-IF.
+002740
+002750     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+002760
+002770     IF CALC-RESTART-REQUESTED
+002780         PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+002790     END-IF.
+002800 1000-EXIT.
+002810     EXIT.
+002820
+002830*      ---------------------------------------------------------
+002840*      1050-RESOLVE-DLL-PATH  --  ENVIRONMENT OVERRIDE, THEN THE
+002850*                                  DLLCFG PARAMETER FILE, THEN THE
+002860*                                  PRODUCTION DEFAULT PATH.
+002870*      ---------------------------------------------------------
+002880 1050-RESOLVE-DLL-PATH.
+002890     MOVE "dll\Calc.dll" TO CALC-DLL-PATH.
+002900     ACCEPT CALC-ENV-OVERRIDE FROM ENVIRONMENT "CALC_DLL_PATH".
+002910     IF CALC-ENV-OVERRIDE NOT = SPACES
+002920         MOVE CALC-ENV-OVERRIDE TO CALC-DLL-PATH
+002930     ELSE
+002940         OPEN INPUT DLL-CFG-FILE
+002950         IF CALC-CFG-OK
+002960             READ DLL-CFG-FILE
+002970                 AT END
+002980                     CONTINUE
+002990                 NOT AT END
+003000                     IF CFG-DLL-PATH NOT = SPACES
+003010                         MOVE CFG-DLL-PATH TO CALC-DLL-PATH
+003020                     END-IF
+003030             END-READ
+003040             CLOSE DLL-CFG-FILE
+003050         END-IF
+003060     END-IF.
+003070 1050-EXIT.
+003080     EXIT.
+003090
+003100*      ---------------------------------------------------------
+003110*      1100-READ-CHECKPOINT  --  FIND THE LAST TRANSACTION KEY
+003120*                                 CHECKPOINTED BY A PRIOR RUN.
+003130*      ---------------------------------------------------------
+003140 1100-READ-CHECKPOINT.
+003150     MOVE ZERO TO CALC-CKPT-KEY.
+003160     OPEN INPUT CALC-CKPT-FILE.
+003170     IF CALC-CKPT-OK
+003180         PERFORM 1110-READ-ONE-CKPT THRU 1110-EXIT
+003190             UNTIL CALC-CKPT-EOF
+003200         CLOSE CALC-CKPT-FILE
+003210     END-IF.
+003220 1100-EXIT.
+003230     EXIT.
+003240
+003250*      ---------------------------------------------------------
+003260*      1110-READ-ONE-CKPT
+003270*      ---------------------------------------------------------
+003280 1110-READ-ONE-CKPT.
+003290     READ CALC-CKPT-FILE
+003300         AT END
+003310             SET CALC-CKPT-EOF TO TRUE
+003320         NOT AT END
+003330             MOVE CK-LAST-TRAN-KEY TO CALC-CKPT-KEY
+003340     END-READ.
+003350 1110-EXIT.
+003360     EXIT.
+003370
+003380*      ---------------------------------------------------------
+003390*      1200-SKIP-TO-CHECKPOINT  --  ADVANCE PAST TRANSACTIONS
+003400*                                    ALREADY CHECKPOINTED BY A
+003410*                                    PRIOR RUN OF THIS JOB.
+003420*      ---------------------------------------------------------
+003430 1200-SKIP-TO-CHECKPOINT.
+003440     IF CALC-CKPT-KEY > ZERO
+003450         PERFORM 1210-SKIP-ONE-TRANSACTION THRU 1210-EXIT
+003460             UNTIL CALC-TRAN-EOF
+003470             OR CT-TRAN-KEY > CALC-CKPT-KEY
+003480     END-IF.
+003490 1200-EXIT.
+003500     EXIT.
+003510
+003520*      ---------------------------------------------------------
+003530*      1210-SKIP-ONE-TRANSACTION
+003540*      ---------------------------------------------------------
+003550 1210-SKIP-ONE-TRANSACTION.
+003560     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+003570 1210-EXIT.
+003580     EXIT.
+003590
+003600*      =========================================================
+003610*      2000-PROCESS-TRANSACTION  --  VALIDATE THE OPERAND PAIR,
+003620*                                     CALL EACH DLL ENTRY POINT OR
+003630*                                     REJECT THE TRANSACTION, AND
+003640*                                     READ THE NEXT RECORD.
+003650*      =========================================================
+003660 2000-PROCESS-TRANSACTION.
+003670     PERFORM 2200-VALIDATE-INPUT THRU 2200-EXIT.
+003680
+003690     IF CALC-TRAN-VALID
+003700         PERFORM 2300-CALL-STRING-PARAMS THRU 2300-EXIT
+003710         PERFORM 2400-CALL-INT-PARAMS THRU 2400-EXIT
+003720         PERFORM 2500-CALL-DECIMAL-PARAMS THRU 2500-EXIT
+003730
+003740         MOVE CT-TRAN-KEY TO CO-TRAN-KEY
+003750         MOVE VAR1        TO CO-VAR1
+003760         MOVE VAR2        TO CO-VAR2
+003770         MOVE VAR3        TO CO-VAR3
+003780         MOVE VAR4        TO CO-VAR4
+003790         MOVE VAR5        TO CO-VAR5
+003800         MOVE VAR6        TO CO-VAR6
+003810         WRITE CALC-OUT-RECORD
+003820         IF CO-STRING-RC = ZERO
+003830             AND CO-INT-RC = ZERO
+003840             AND CO-DECIMAL-RC = ZERO
+003850             PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+003860         END-IF
+003870     ELSE
+003880         PERFORM 2800-WRITE-REJECT THRU 2800-EXIT
+003890     END-IF.
+003900
+003910     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+003920 2000-EXIT.
+003930     EXIT.
+003940
+003950*      ---------------------------------------------------------
+003960*      2100-READ-TRANSACTION
+003970*      ---------------------------------------------------------
+003980 2100-READ-TRANSACTION.
+003990     READ CALC-TRAN-FILE
+004000         AT END
+004010             SET CALC-EOF-REACHED TO TRUE
+004020     END-READ.
+004030 2100-EXIT.
+004040     EXIT.
+004050
+004060*      ---------------------------------------------------------
+004070*      2200-VALIDATE-INPUT  --  EVERY OPERAND ON THE INCOMING
+004080*                                CALCIN RECORD MUST BE NUMERIC
+004090*                                BEFORE IT IS MOVED INTO VAR1
+004100*                                THRU VAR6 AND PASSED TO THE
+004110*                                DLL.  NO SEPARATE RANGE CHECK
+004120*                                IS NEEDED FOR CT-VAR1/CT-VAR2 --
+004130*                                THEY ARE THE SAME THREE DIGITS
+004140*                                WIDE AS VAR1/VAR2, SO ONCE A
+004150*                                VALUE PASSES THE NUMERIC TEST IT
+004160*                                IS ALREADY WITHIN 000-999 AND
+004170*                                CANNOT BE OUT OF RANGE; THE SAME
+004180*                                HOLDS FOR CT-VAR3 THRU CT-VAR6
+004190*                                AGAINST VAR3 THRU VAR6.
+004200*      ---------------------------------------------------------
+004210 2200-VALIDATE-INPUT.
+004220     SET CALC-TRAN-VALID TO TRUE.
+004230     MOVE SPACES TO CALC-REJ-REASON.
+004240
+004250     IF CT-VAR1 NOT NUMERIC
+004260         SET CALC-TRAN-INVALID TO TRUE
+004270         MOVE "VAR1 NOT NUMERIC" TO CALC-REJ-REASON
+004280     ELSE
+004290         IF CT-VAR2 NOT NUMERIC
+004300             SET CALC-TRAN-INVALID TO TRUE
+004310             MOVE "VAR2 NOT NUMERIC" TO CALC-REJ-REASON
+004320         ELSE
+004330             IF CT-VAR3 NOT NUMERIC
+004340                 SET CALC-TRAN-INVALID TO TRUE
+004350                 MOVE "VAR3 NOT NUMERIC" TO CALC-REJ-REASON
+004360             ELSE
+004370                 IF CT-VAR4 NOT NUMERIC
+004380                     SET CALC-TRAN-INVALID TO TRUE
+004390                     MOVE "VAR4 NOT NUMERIC" TO CALC-REJ-REASON
+004400                 ELSE
+004410                     IF CT-VAR5 NOT NUMERIC
+004420                         SET CALC-TRAN-INVALID TO TRUE
+004430                         MOVE "VAR5 NOT NUMERIC"
+004440                             TO CALC-REJ-REASON
+004450                     ELSE
+004460                         IF CT-VAR6 NOT NUMERIC
+004470                             SET CALC-TRAN-INVALID TO TRUE
+004480                             MOVE "VAR6 NOT NUMERIC"
+004490                                 TO CALC-REJ-REASON
+004500                         ELSE
+004510                             MOVE CT-VAR1 TO VAR1
+004520                             MOVE CT-VAR2 TO VAR2
+004530                             MOVE CT-VAR3 TO VAR3
+004540                             MOVE CT-VAR4 TO VAR4
+004550                             MOVE CT-VAR5 TO VAR5
+004560                             MOVE CT-VAR6 TO VAR6
+004570                         END-IF
+004580                     END-IF
+004590                 END-IF
+004600             END-IF
+004610         END-IF
+004620     END-IF.
+004630 2200-EXIT.
+004640     EXIT.
+004650
+004660*      ---------------------------------------------------------
+004670*      2300-CALL-STRING-PARAMS
+004680*      ---------------------------------------------------------
+004690 2300-CALL-STRING-PARAMS.
+004700     CALL "TwoStringParams" USING VAR1 VAR2
+004710         RETURNING CALC-RETURN-CODE
+004720     END-CALL.
+004730     MOVE "TwoStringParams" TO CALC-ENTRY-POINT.
+004740     PERFORM 5000-LOG-CALL THRU 5000-EXIT.
+004750     MOVE CALC-RETURN-CODE TO CO-STRING-RC.
+004760 2300-EXIT.
+004770     EXIT.
+004780
+004790*      ---------------------------------------------------------
+004800*      2400-CALL-INT-PARAMS
+004810*      ---------------------------------------------------------
+004820 2400-CALL-INT-PARAMS.
+004830     CALL "TwoIntParams" USING VAR3 VAR4
+004840         RETURNING CALC-RETURN-CODE
+004850     END-CALL.
+004860     MOVE "TwoIntParams" TO CALC-ENTRY-POINT.
+004870     PERFORM 5000-LOG-CALL THRU 5000-EXIT.
+004880     MOVE CALC-RETURN-CODE TO CO-INT-RC.
+004890 2400-EXIT.
+004900     EXIT.
+004910
+004920*      ---------------------------------------------------------
+004930*      2500-CALL-DECIMAL-PARAMS  --  SIGNED DECIMAL OPERAND PAIR.
+004940*      ---------------------------------------------------------
+004950 2500-CALL-DECIMAL-PARAMS.
+004960     CALL "TwoDecimalParams" USING VAR5 VAR6
+004970         RETURNING CALC-RETURN-CODE
+004980     END-CALL.
+004990     MOVE "TwoDecimalParams" TO CALC-ENTRY-POINT.
+005000     PERFORM 5000-LOG-CALL THRU 5000-EXIT.
+005010     MOVE CALC-RETURN-CODE TO CO-DECIMAL-RC.
+005020 2500-EXIT.
+005030     EXIT.
+005040
+005050*      ---------------------------------------------------------
+005060*      2700-WRITE-CHECKPOINT  --  RECORD THIS TRANSACTION KEY AS
+005070*                                  THE LATEST SUCCESSFULLY
+005080*                                  PROCESSED, FOR A FUTURE RESTART.
+005090*      ---------------------------------------------------------
+005100 2700-WRITE-CHECKPOINT.
+005110     MOVE CT-TRAN-KEY TO CK-LAST-TRAN-KEY.
+005120     WRITE CALC-CKPT-RECORD.
+005130 2700-EXIT.
+005140     EXIT.
+005150
+005160*      ---------------------------------------------------------
+005170*      2800-WRITE-REJECT  --  A TRANSACTION THAT FAILED INPUT
+005180*                              VALIDATION IS LOGGED HERE INSTEAD
+005190*                              OF BEING PASSED TO THE DLL.
+005200*      ---------------------------------------------------------
+005210 2800-WRITE-REJECT.
+005220     MOVE CT-TRAN-KEY     TO CR-TRAN-KEY.
+005230     MOVE CT-VAR1         TO CR-VAR1.
+005240     MOVE CT-VAR2         TO CR-VAR2.
+005250     MOVE CALC-REJ-REASON TO CR-REASON.
+005260     WRITE CALC-REJ-RECORD.
+005270 2800-EXIT.
+005280     EXIT.
+005290
+005300*      =========================================================
+005310*      5000-LOG-CALL  --  APPEND ONE RECORD TO THE SHARED WINAPI
+005320*                          CALL-AUDIT TRAIL FOR THIS DLL CALL.
+005330*      =========================================================
+005340 5000-LOG-CALL.
+005350     MOVE "CALCULATOR"     TO ALR-PROGRAM-ID.
+005360     MOVE CALC-DLL-PATH    TO ALR-DLL-PATH.
+005370     MOVE CALC-ENTRY-POINT TO ALR-ENTRY-POINT.
+005380     ACCEPT ALR-RUN-DATE   FROM DATE YYYYMMDD.
+005390     ACCEPT ALR-RUN-TIME   FROM TIME.
+005400     MOVE CALC-RETURN-CODE TO ALR-RETURN-CODE.
+005410     IF CALC-RETURN-CODE = ZERO
+005420         SET ALR-SUCCESS TO TRUE
+005430     ELSE
+005440         SET ALR-FAILURE TO TRUE
+005450     END-IF.
+005460     WRITE AUDIT-LOG-RECORD.
+005470 5000-EXIT.
+005480     EXIT.
+005490
+005500*      =========================================================
+005510*      8000-TERMINATE
+005520*      =========================================================
+005530 8000-TERMINATE.
+005540     CLOSE CALC-TRAN-FILE.
+005550     CLOSE CALC-OUT-FILE.
+005560     CLOSE CALC-REJ-FILE.
+005570     CLOSE AUDIT-LOG-FILE.
+005580     CLOSE CALC-CKPT-FILE.
+005590 8000-EXIT.
+005600     EXIT.
+005610
+005620*      =========================================================
+005630*      9999-EXIT  --  SINGLE PROGRAM EXIT POINT FOR BOTH NORMAL
+005640*                      COMPLETION AND ABEND.
+005650*      =========================================================
+005660 9999-EXIT.
+005670     STOP RUN.
